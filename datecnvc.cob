@@ -0,0 +1,37 @@
+      ******************* DATECNVC V1.0.0 ******************************
+      *****************************************************************
+      *                                                               *
+      * NAME: DATECNVC - PARM LIST DEFINITION FOR DATECNV V1.0.0      *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+      *  (C) COPYRIGHT 2017 EDWARD G LISS   ALL RIGHTS RESERVED       *
+      *                                                               *
+      *  THIS SOURCE CODE AS WELL AS ANY OBJECT CODE RESULTING FROM   *
+      *  THIS SOURCE CODE MAY BE DISTRIBUTED FREELY PROVIDED NO FEE   *
+      *  IS CHARGED AND FOR NON-COMERCIAL PURPOSES.                  *
+      *                                                               *
+      *  FOR COMMERCIAL DISTRIBUTION RIGHTS, CONTACT THE COPYRIGHT    *
+      *  OWNER.                                                       *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+      * REVISION HISTORY                                              *
+      * ------  ----------------------------------------------------- *
+      * V1.0.0  INITIAL VERSION.                                      *
+      *                                                               *
+      *****************************************************************
+      *
+      *   DC-INPUT-DATE/DC-INPUT-FORMAT DESCRIBE THE DATE BEING
+      *   CONVERTED.  DC-OUTPUT-FORMAT TELLS DATECNV WHAT ORDER TO
+      *   RETURN THE DIGITS OF THE DATE IN (E.G. 'YYYYMMDD' OR
+      *   'MMDDYYYY').  DATECNV DOES NOT INSERT ANY PUNCTUATION -
+      *   THE CALLER IS RESPONSIBLE FOR EDITING DC-OUTPUT-DATE INTO
+      *   WHATEVER PRINTABLE FORM IS NEEDED.
+      *
+       01  DATECNV-PARM.
+           02  DC-INPUT-DATE           PIC S9(7) COMP-3.
+           02  DC-INPUT-FORMAT         PIC X(8).
+           02  DC-OUTPUT-DATE          PIC X(8).
+           02  DC-OUTPUT-FORMAT        PIC X(8).
+      ******************* DATECNVC V1.0.0 END **************************
