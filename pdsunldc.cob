@@ -20,6 +20,29 @@
                                  THE ./ ADD NAME=,PARM
              1.2.0    03/21/2021 CLEANED UP CODE AND ADDED
                                  ISPF/RPF STATS TO REPORT.
+             1.3.0    08/09/2026 ADDED CTL-FILE TO DRIVE MULTIPLE
+                                 LIBRARIES FROM ONE RUN, SELECT=/
+                                 EXCLUDE= MEMBER FILTERING, VV.MM
+                                 AND LINE-COUNT COLUMNS ON THE
+                                 REPORT, AND A USERID CHARGEBACK
+                                 SUMMARY TRAILER PAGE.
+             1.4.0    08/09/2026 REPLACED THE INLINE PDS-TIME-
+                                 CHANGED-H/-M UNPACK IN 700-PROCESS-
+                                 STATS WITH A CALL TO THE SHARED
+                                 PDSTIME ROUTINE.
+             1.5.0    08/09/2026 WIDENED WS-EP-TOKEN-TEXT AND BOUNDED
+                                 073-CLASSIFY-TOKEN'S SCAN SO A LONG
+                                 EXEC-PARM TOKEN CAN'T RUN PAST THE
+                                 END OF THE FIELD, AND ADDED A
+                                 DIAGNOSTIC TO 720-ACCUM-USERID WHEN
+                                 THE CHARGEBACK TABLE FILLS AT 200
+                                 USERIDS.
+             1.6.0    08/09/2026 520-WRITE-CHECKPOINT NOW ONLY
+                                 WRITES EVERY WS-CKPT-INTERVAL
+                                 MEMBERS INSTEAD OF ONE CKPT-REC PER
+                                 MEMBER, AND REALIGNED PH-LINE-2'S
+                                 INIT/CHGD COLUMN HEADINGS OVER
+                                 DL-INITIAL-LINES/DL-CHANGED-LINES.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -30,6 +53,9 @@
        FILE-CONTROL.
            SELECT CARD-FILE   ASSIGN TO UT-S-CARDOUT.
            SELECT PRINT-FILE  ASSIGN TO UT-S-PRINTER.
+           SELECT CTL-FILE    ASSIGN TO UT-S-CTLCARD.
+           SELECT CKPT-FILE   ASSIGN TO UT-S-CKPTOUT.
+           SELECT CSV-FILE    ASSIGN TO UT-S-CSVOUT.
 
        DATA DIVISION.
        FILE SECTION.
@@ -45,13 +71,144 @@
            BLOCK CONTAINS 0 RECORDS.
        01  PF-PRINT-LINE               PIC X(133).
 
+      *    CTL-FILE SUPPLIES THE LIST OF DD NAMES TO UNLOAD, ONE PER
+      *    CARD, SO A SINGLE RUN CAN BACK UP MORE THAN ONE PDS.
+       FD  CTL-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  CTL-CARD-IN.
+           05  CTL-DDNAME              PIC X(8).
+           05  FILLER                  PIC X(72).
+
+      *    CKPT-FILE RECORDS THE LAST MEMBER SUCCESSFULLY UNLOADED
+      *    AND THE RUNNING MEMBER COUNT AT THAT POINT, SO A LARGE
+      *    LIBRARY THAT DIES PARTWAY THROUGH CAN BE RESTARTED WITH
+      *    RESTART-FROM=MEMBER ON A SUBSEQUENT RUN.
+       FD  CKPT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  CKPT-REC.
+           05  CKPT-MEMBER             PIC X(8).
+           05  CKPT-COUNT              PIC 9(9).
+           05  FILLER                  PIC X(63).
+
+      *    CSV-FILE IS A COMMA-DELIMITED EXTRACT OF THE SAME STATS
+      *    SHOWN ON THE PRINTED REPORT, ONE ROW PER MEMBER, FOR
+      *    LOADING INTO A SPREADSHEET.
+       FD  CSV-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  WS-CSV-OUT                  PIC X(100).
+
        WORKING-STORAGE SECTION.
 
-       77  WS-MEMBER-COUNT             PIC 9(9)            VALUE +0.
+       77  WS-MEMBER-COUNT             PIC 9(9)            VALUE ZERO.
+      *    520-WRITE-CHECKPOINT ONLY ACTUALLY WRITES EVERY
+      *    WS-CKPT-INTERVAL MEMBERS, SO CKPT-FILE STAYS A SMALL,
+      *    OCCASIONALLY-UPDATED FILE EVEN ON A LIBRARY WITH TENS OF
+      *    THOUSANDS OF MEMBERS, RATHER THAN ONE RECORD PER MEMBER.
+       77  WS-CKPT-COUNTER             PIC 9(4) COMP SYNC  VALUE ZERO.
+       77  WS-CKPT-INTERVAL            PIC 9(4) COMP SYNC  VALUE 100.
        77  WS-CHAR-INDEX               PIC S9(4) COMP SYNC.
        77  WS-PARM-INDEX               PIC S9(4) COMP SYNC.
        77  WS-LINE-CNT                 PIC S9(4) COMP SYNC VALUE +57.
        77  WS-LINE-MAX                 PIC S9(4) COMP SYNC VALUE +56.
+       77  WS-CTL-EOF                  PIC X             VALUE 'N'.
+       77  WS-LIBRARY-COUNT            PIC 9(4) COMP SYNC VALUE ZERO.
+       77  WS-CURRENT-DDNAME           PIC X(8)          VALUE SPACES.
+       77  WS-MEMBER-WANTED            PIC X             VALUE 'Y'.
+
+      *    EXEC-PARM IS TOKENIZED INTO KEYWORD=VALUE CONTROL OPTIONS
+      *    (SELECT=, EXCLUDE=, AND SO ON) AND WHATEVER IS LEFT OVER,
+      *    WHICH IS STILL APPENDED TO EACH ./ ADD CARD THE WAY A
+      *    PLAIN EXEC-PARM ALWAYS HAS BEEN.
+       77  WS-RAW-PARM-LEN             PIC S9(4) COMP SYNC.
+       77  WS-EP-PTR                   PIC S9(4) COMP SYNC.
+       77  WS-EP-SCAN-IDX              PIC S9(4) COMP SYNC.
+       77  WS-EP-TOKEN-LEN             PIC S9(4) COMP SYNC.
+       01  WS-RAW-PARM                 PIC X(55) VALUE SPACES.
+      *    SIZED TO MATCH WS-RAW-PARM (PIC X(55)) SO A SINGLE TOKEN
+      *    WITH NO EMBEDDED BLANK CAN NEVER FILL WS-EP-TOKEN-TEXT
+      *    WITHOUT LEAVING A TRAILING SPACE FOR 0730-FIND-TOKEN-END
+      *    TO SCAN INTO.
+       01  WS-EP-TOKEN.
+           05  WS-EP-TOKEN-TEXT        PIC X(55) VALUE SPACES.
+
+       77  WS-LITERAL-LEN              PIC S9(4) COMP SYNC VALUE ZERO.
+       01  WS-LITERAL-PARM.
+           05  WS-LITERAL-TEXT         PIC X(55) VALUE SPACES.
+           05  FILLER            REDEFINES WS-LITERAL-TEXT.
+              10  WS-LITERAL-CHAR      PIC X OCCURS 55 TIMES.
+
+       01  WS-SELECT-FILTER.
+           05  WS-SELECT-VALUE         PIC X(10) VALUE SPACES.
+           05  WS-SELECT-PREFIX        PIC X(8)  VALUE SPACES.
+           05  WS-SELECT-LEN           PIC S9(4) COMP SYNC VALUE ZERO.
+       77  WS-SELECT-ACTIVE            PIC X             VALUE 'N'.
+
+       01  WS-EXCLUDE-FILTER.
+           05  WS-EXCLUDE-VALUE        PIC X(10) VALUE SPACES.
+           05  WS-EXCLUDE-PREFIX       PIC X(8)  VALUE SPACES.
+           05  WS-EXCLUDE-LEN          PIC S9(4) COMP SYNC VALUE ZERO.
+       77  WS-EXCLUDE-ACTIVE           PIC X             VALUE 'N'.
+
+      *    RESTART-FROM= FAST-FORWARDS 310-NEXT-DIR PAST MEMBERS
+      *    ALREADY UNLOADED ON A PRIOR RUN.  IT ONLY APPLIES TO THE
+      *    FIRST LIBRARY OPENED IN THIS RUN (050-NEXT-LIBRARY TURNS
+      *    IT OFF BEFORE OPENING ANY LIBRARY AFTER THE FIRST) SINCE A
+      *    CHECKPOINT IS ALWAYS TAKEN AGAINST A SINGLE LIBRARY.
+       77  WS-RESTART-FROM             PIC X(8)  VALUE SPACES.
+       77  WS-RESTART-ACTIVE           PIC X             VALUE 'N'.
+       77  WS-SKIP-MEMBER              PIC X             VALUE 'N'.
+
+      *    DATEFMT= SELECTS THE ORDER DATES ARE PRINTED/PUNCHED IN.
+      *    WS-DATE-FMT DRIVES 705-FORMAT-DATE; WS-OUTPUT-FORMAT-CODE
+      *    IS THE MATCHING DC-OUTPUT-FORMAT VALUE FOR DATECNV.  THE
+      *    DEFAULT, 'YMD', MATCHES THE REPORT'S ORIGINAL YYYYMMDD
+      *    BEHAVIOR.
+       77  WS-DATE-FMT                 PIC X(3)  VALUE 'YMD'.
+       77  WS-OUTPUT-FORMAT-CODE       PIC X(8)  VALUE 'YYYYMMDD'.
+       77  WS-DATE-FORMATTED           PIC X(10) VALUE SPACES.
+
+      *    ACCUMULATES A COUNT OF MEMBERS UNLOADED PER USERID SO A
+      *    CHARGEBACK/ACTIVITY SUMMARY CAN BE TRAILED ONTO THE
+      *    REPORT.  ONLY MEMBERS ACTUALLY WRITTEN TO CARD-FILE ARE
+      *    COUNTED, SO THE SUMMARY AGREES WITH WS-MEMBER-COUNT EVEN
+      *    WHEN SELECT=/EXCLUDE= NARROWED THE RUN.
+       01  WS-USERID-TABLE.
+           05  WS-UT-ENTRY             OCCURS 200 TIMES.
+               10  WS-UT-USERID        PIC X(8)  VALUE SPACES.
+               10  WS-UT-COUNT         PIC 9(9)  VALUE ZERO.
+       77  WS-UT-COUNT-ENTRIES         PIC S9(4) COMP SYNC VALUE ZERO.
+       77  WS-UT-FOUND                 PIC X             VALUE 'N'.
+       77  WS-UT-IDX                   PIC S9(4) COMP SYNC.
+       77  WS-UT-OUTER                 PIC S9(4) COMP SYNC.
+       77  WS-UT-INNER                 PIC S9(4) COMP SYNC.
+       77  WS-UT-MIN-IDX                PIC S9(4) COMP SYNC.
+       77  WS-UT-SWAP-USERID           PIC X(8)          VALUE SPACES.
+       77  WS-UT-SWAP-COUNT            PIC 9(9)          VALUE ZERO.
+
+       01  SH-PAGE-HEADING.
+           05  FILLER                  PIC X(100) VALUE
+               '1PDSUNLDC V1.6.0  USERID CHARGEBACK SUMMARY'.
+       01  SH-LINE-2.
+           05  FILLER                  PIC X(30)  VALUE
+               '0USERID    MEMBERS PROCESSED'.
+       01  SH-DETAIL-LINE.
+           05  SH-CC                   PIC X.
+           05  SH-USERID               PIC X(8).
+           05  FILLER                  PIC XX.
+           05  SH-COUNT                PIC ZZZZZZZZ9.
+           05  FILLER                  PIC X(50).
+       01  SH-TOTAL-LINE.
+           05  SH-TOTAL-CC             PIC X      VALUE SPACE.
+           05  FILLER                  PIC X(8)   VALUE 'TOTAL'.
+           05  FILLER                  PIC XX.
+           05  SH-GRAND-TOTAL          PIC ZZZZZZZZ9.
+           05  FILLER                  PIC X(50).
 
        01  WS-ADD-REC.
            05  FILLER                  PIC X(8)    VALUE './  ADD '.
@@ -60,12 +217,23 @@
            05  FILLER            REDEFINES WS-PARM-AREA.
               10  WS-MEMBER-CHAR       PIC X OCCURS 67 TIMES.
 
+      *    SEPARATOR CARD WRITTEN TO CARD-FILE BETWEEN LIBRARIES SO A
+      *    MULTI-LIBRARY DECK STILL SHOWS WHERE EACH ONE STARTS.  THE
+      *    LEADING './  *' MAKES IT A VALID IEBUPDTE COMMENT CARD.
+       01  WS-SEP-REC.
+           05  FILLER                  PIC X(8)    VALUE './  *   '.
+           05  FILLER                  PIC X(8)    VALUE 'LIBRARY='.
+           05  WS-SEP-DDNAME           PIC X(8)    VALUE SPACES.
+           05  FILLER                  PIC X(56)   VALUE SPACES.
+
        01  PH-PAGE-HEADING.
            05  FILLER                  PIC X(100) VALUE
-               '1PDSUNLDC V1.2.0'.
+               '1PDSUNLDC V1.6.0'.
        01  PH-LINE-2.
            05  FILLER                   PIC X(49)  VALUE
                '0MEMBER    USERID    CREATED    UPDATED      TIME'.
+           05  FILLER                   PIC X(25)  VALUE
+               '  VV.MM  CUR  INIT CHGD'.
            05  FILLER                   PIC X(11)  VALUE
                '   COMMENTS'.
        01  DL-DETAIL-LINE.
@@ -74,26 +242,58 @@
            05  FILLER                   PIC XX.
            05  DL-USERID                PIC X(8).
            05  FILLER                   PIC XX.
-           05  DL-CREATED               PIC 9999B99B99.
+           05  DL-CREATED               PIC X(10).
            05  FILLER                   PIC X.
-           05  DL-UPDATED               PIC 9999B99B99.
+           05  DL-UPDATED               PIC X(10).
            05  FILLER                   PIC XX.
            05  DL-TIME-H                PIC 99.
            05  DL-TIME-SEP              PIC X.
            05  DL-TIME-M                PIC 99.
            05  FILLER                   PIC XX.
+           05  DL-VERSION               PIC 99.
+           05  FILLER                   PIC X      VALUE '.'.
+           05  DL-MOD                   PIC 99.
+           05  FILLER                   PIC XX.
+           05  DL-CURRENT-LINES         PIC ZZZ9.
+           05  FILLER                   PIC X.
+           05  DL-INITIAL-LINES         PIC ZZZ9.
+           05  FILLER                   PIC X.
+           05  DL-CHANGED-LINES         PIC ZZZ9.
+           05  FILLER                   PIC XX.
            05  DL-COMMENTS              PIC X(50).
 
+      *    ONE COMMA-DELIMITED ROW FOR CSV-FILE PER MEMBER - SEE
+      *    750-BUILD-CSV-ROW.
+       01  CSV-DETAIL-LINE.
+           05  CSV-MEMBER              PIC X(8).
+           05  FILLER                  PIC X      VALUE ','.
+           05  CSV-USERID              PIC X(8).
+           05  FILLER                  PIC X      VALUE ','.
+           05  CSV-CREATED             PIC X(10).
+           05  FILLER                  PIC X      VALUE ','.
+           05  CSV-UPDATED             PIC X(10).
+           05  FILLER                  PIC X      VALUE ','.
+           05  CSV-CURRENT-LINES       PIC ZZZ9.
+           05  FILLER                  PIC X      VALUE ','.
+           05  CSV-INITIAL-LINES       PIC ZZZ9.
+           05  FILLER                  PIC X      VALUE ','.
+           05  CSV-CHANGED-LINES       PIC ZZZ9.
+           05  FILLER                  PIC X(40).
+
+      *    HOLDS THE 8 UNPUNCTUATED DIGITS DATECNV RETURNS, IN
+      *    WHICHEVER ORDER WS-OUTPUT-FORMAT-CODE ASKED FOR.
+      *    705-FORMAT-DATE SLICES THIS UP AND INSERTS THE SLASHES.
        01  WS-DATE-EDIT-01.
            05  WS-DATE-EDIT-X           PIC X(8).
-           05  FILLER         REDEFINES WS-DATE-EDIT-X.
-               10  WS-DATE-EDIT         PIC 9(8).
            EJECT
-       01  DATECNV-PARM COPY DATECNVC.
+       COPY DATECNVC.
       ***#INCLUDE DATECNVC.COB
            EJECT
-       01  PDSGET-PARAMETERS COPY GETPDSPA.
+       COPY GETPDSPA.
       ***#INCLUDE GETPDSPA.COB
+           EJECT
+       COPY PDSTIMEC.
+      ***#INCLUDE PDSTIMEC.COB
        EJECT
        LINKAGE SECTION.
        01  EXEC-PARM.
@@ -104,32 +304,188 @@
 
        000-INITIATE.
 
-           OPEN OUTPUT CARD-FILE, PRINT-FILE.
+           OPEN OUTPUT CARD-FILE, PRINT-FILE, CKPT-FILE, CSV-FILE.
+           OPEN INPUT  CTL-FILE.
            IF EXEC-LEN > 55
                DISPLAY 'EXEC PARM EXCEEDS 55 CHARACTERS'
                MOVE 16 TO RETURN-CODE
                STOP RUN.
            IF EXEC-LEN > ZERO
-              PERFORM 000-MOVE-PARM
-                 VARYING WS-CHAR-INDEX FROM 1 BY 1
-                   UNTIL WS-CHAR-INDEX > EXEC-LEN
-              DISPLAY 'WITH EXEC PARM ' WS-PARM-AREA.
-           PERFORM 100-OPEN-PDS.
-           PERFORM 600-CLOSE-PDS.
+              PERFORM 070-PARSE-EXEC-PARM THRU 070-EXIT
+              DISPLAY 'WITH EXEC PARM ' WS-RAW-PARM.
+           PERFORM 050-NEXT-LIBRARY
+               UNTIL WS-CTL-EOF = 'Y'.
+           PERFORM 740-PRINT-SUMMARY.
 
+           DISPLAY 'LIBRARIES PROCESSED=' WS-LIBRARY-COUNT.
            DISPLAY 'MEMBER PROCESSED=' WS-MEMBER-COUNT.
            DISPLAY 'PDSUNLOD CONCLUDED'.
-           CLOSE CARD-FILE, PRINT-FILE.
+           CLOSE CARD-FILE, PRINT-FILE, CTL-FILE, CKPT-FILE, CSV-FILE.
 
            GOBACK.
 
-       000-MOVE-PARM.
+      *    SPLITS EXEC-PARM INTO BLANK-DELIMITED TOKENS.  A TOKEN
+      *    MATCHING ONE OF THE RECOGNIZED KEYWORDS IS FILED INTO ITS
+      *    OWN CONTROL FIELD; ANY OTHER TOKEN IS APPENDED TO
+      *    WS-LITERAL-PARM, WHICH IS STILL CARRIED ON EVERY ./ ADD
+      *    CARD EXACTLY AS A PLAIN EXEC-PARM ALWAYS HAS BEEN.
+       070-PARSE-EXEC-PARM.
+           PERFORM 071-COPY-RAW-CHAR
+               VARYING WS-CHAR-INDEX FROM 1 BY 1
+                 UNTIL WS-CHAR-INDEX > EXEC-LEN.
+           MOVE EXEC-LEN TO WS-RAW-PARM-LEN.
+           MOVE 1        TO WS-EP-PTR.
+           PERFORM 072-NEXT-TOKEN
+               UNTIL WS-EP-PTR > WS-RAW-PARM-LEN.
+       070-EXIT.
+           EXIT.
+
+       071-COPY-RAW-CHAR.
            MOVE EXEC-CHAR(WS-CHAR-INDEX) TO
-                WS-MEMBER-CHAR(WS-CHAR-INDEX).
+                WS-RAW-PARM(WS-CHAR-INDEX:1).
+
+       072-NEXT-TOKEN.
+           MOVE SPACES TO WS-EP-TOKEN-TEXT.
+           UNSTRING WS-RAW-PARM DELIMITED BY ALL SPACE
+               INTO WS-EP-TOKEN-TEXT
+               WITH POINTER WS-EP-PTR.
+           IF WS-EP-TOKEN-TEXT NOT = SPACES
+               PERFORM 073-CLASSIFY-TOKEN.
+
+      *    THE UNTIL BELOW IS ALSO BOUNDED BY WS-EP-SCAN-IDX > 55
+      *    (WS-EP-TOKEN-TEXT'S FULL LENGTH) SO A TOKEN THAT FILLS
+      *    THE FIELD WITH NO TRAILING BLANK CAN NEVER WALK THE SCAN
+      *    PAST THE END OF WS-EP-TOKEN-TEXT.
+       073-CLASSIFY-TOKEN.
+           MOVE 1 TO WS-EP-SCAN-IDX.
+           PERFORM 0730-FIND-TOKEN-END
+               UNTIL WS-EP-TOKEN-TEXT(WS-EP-SCAN-IDX:1) = SPACE
+                  OR WS-EP-SCAN-IDX > 55.
+           COMPUTE WS-EP-TOKEN-LEN = WS-EP-SCAN-IDX - 1.
+           IF WS-EP-TOKEN-TEXT(1:7) = 'SELECT='
+               MOVE WS-EP-TOKEN-TEXT(8:9) TO WS-SELECT-VALUE
+               PERFORM 074-CALC-SELECT-LEN THRU 074-EXIT
+           ELSE
+           IF WS-EP-TOKEN-TEXT(1:8) = 'EXCLUDE='
+               MOVE WS-EP-TOKEN-TEXT(9:9) TO WS-EXCLUDE-VALUE
+               PERFORM 075-CALC-EXCLUDE-LEN THRU 075-EXIT
+           ELSE
+           IF WS-EP-TOKEN-TEXT(1:13) = 'RESTART-FROM='
+               MOVE WS-EP-TOKEN-TEXT(14:8) TO WS-RESTART-FROM
+               MOVE 'Y' TO WS-RESTART-ACTIVE
+           ELSE
+           IF WS-EP-TOKEN-TEXT(1:8) = 'DATEFMT='
+               PERFORM 077-SET-DATE-FORMAT
+           ELSE
+               PERFORM 076-APPEND-LITERAL-TOKEN.
+
+       0730-FIND-TOKEN-END.
+           ADD 1 TO WS-EP-SCAN-IDX.
+
+      *    WS-SELECT-VALUE MUST BE A PREFIX FOLLOWED BY A LITERAL '*'
+      *    (E.G. 'ABCD*').  A VALUE WITH NO '*', OR WITH NOTHING
+      *    AHEAD OF THE '*', IS MALFORMED AND IS REJECTED HERE SO A
+      *    BAD EXEC-PARM CAN NEVER DRIVE WS-SELECT-LEN NEGATIVE OR TO
+      *    ZERO BEFORE 410-SELECT-MEMBER USES IT AS A REFERENCE-
+      *    MODIFICATION LENGTH.
+       074-CALC-SELECT-LEN.
+           MOVE 1 TO WS-EP-SCAN-IDX.
+           PERFORM 0741-FIND-SELECT-END
+               UNTIL WS-SELECT-VALUE(WS-EP-SCAN-IDX:1) = SPACE.
+           IF WS-EP-SCAN-IDX < 2
+               DISPLAY 'INVALID SELECT= VALUE - IGNORED'
+               GO TO 074-EXIT.
+           IF WS-SELECT-VALUE(WS-EP-SCAN-IDX - 1:1) NOT = '*'
+               DISPLAY 'INVALID SELECT= VALUE - MUST END WITH * '
+                       '- IGNORED'
+               GO TO 074-EXIT.
+           COMPUTE WS-SELECT-LEN = WS-EP-SCAN-IDX - 2.
+           IF WS-SELECT-LEN < 1
+               DISPLAY 'INVALID SELECT= VALUE - NO PREFIX BEFORE *'
+                       ' - IGNORED'
+               GO TO 074-EXIT.
+           MOVE WS-SELECT-VALUE(1:8) TO WS-SELECT-PREFIX.
+           MOVE 'Y' TO WS-SELECT-ACTIVE.
+       074-EXIT.
+           EXIT.
+
+       0741-FIND-SELECT-END.
+           ADD 1 TO WS-EP-SCAN-IDX.
+
+      *    SAME VALIDATION AS 074-CALC-SELECT-LEN, FOR EXCLUDE=.
+       075-CALC-EXCLUDE-LEN.
+           MOVE 1 TO WS-EP-SCAN-IDX.
+           PERFORM 0751-FIND-EXCLUDE-END
+               UNTIL WS-EXCLUDE-VALUE(WS-EP-SCAN-IDX:1) = SPACE.
+           IF WS-EP-SCAN-IDX < 2
+               DISPLAY 'INVALID EXCLUDE= VALUE - IGNORED'
+               GO TO 075-EXIT.
+           IF WS-EXCLUDE-VALUE(WS-EP-SCAN-IDX - 1:1) NOT = '*'
+               DISPLAY 'INVALID EXCLUDE= VALUE - MUST END WITH * '
+                       '- IGNORED'
+               GO TO 075-EXIT.
+           COMPUTE WS-EXCLUDE-LEN = WS-EP-SCAN-IDX - 2.
+           IF WS-EXCLUDE-LEN < 1
+               DISPLAY 'INVALID EXCLUDE= VALUE - NO PREFIX BEFORE *'
+                       ' - IGNORED'
+               GO TO 075-EXIT.
+           MOVE WS-EXCLUDE-VALUE(1:8) TO WS-EXCLUDE-PREFIX.
+           MOVE 'Y' TO WS-EXCLUDE-ACTIVE.
+       075-EXIT.
+           EXIT.
+
+       0751-FIND-EXCLUDE-END.
+           ADD 1 TO WS-EP-SCAN-IDX.
+
+       076-APPEND-LITERAL-TOKEN.
+           IF WS-LITERAL-LEN > ZERO
+               ADD 1 TO WS-LITERAL-LEN
+               MOVE SPACE TO WS-LITERAL-CHAR(WS-LITERAL-LEN).
+           PERFORM 0761-APPEND-CHAR
+               VARYING WS-EP-SCAN-IDX FROM 1 BY 1
+                 UNTIL WS-EP-SCAN-IDX > WS-EP-TOKEN-LEN.
+
+       0761-APPEND-CHAR.
+           ADD 1 TO WS-LITERAL-LEN.
+           MOVE WS-EP-TOKEN-TEXT(WS-EP-SCAN-IDX:1) TO
+                WS-LITERAL-CHAR(WS-LITERAL-LEN).
+
+      *    DATEFMT=MDY SWITCHES THE REPORT, THE CSV EXTRACT, AND THE
+      *    DC-OUTPUT-FORMAT PASSED TO DATECNV TO MM/DD/YYYY.  ANY
+      *    OTHER VALUE (INCLUDING DATEFMT=YMD) LEAVES THE ORIGINAL
+      *    YYYY/MM/DD BEHAVIOR IN PLACE.
+       077-SET-DATE-FORMAT.
+           IF WS-EP-TOKEN-TEXT(9:3) = 'MDY'
+               MOVE 'MDY'       TO WS-DATE-FMT
+               MOVE 'MMDDYYYY'  TO WS-OUTPUT-FORMAT-CODE
+           ELSE
+               MOVE 'YMD'       TO WS-DATE-FMT
+               MOVE 'YYYYMMDD'  TO WS-OUTPUT-FORMAT-CODE.
+
+      *    READS ONE DD NAME FROM THE CONTROL FILE AND, IF IT IS NOT
+      *    A BLANK CARD, UNLOADS THAT LIBRARY.  A SEPARATOR CARD IS
+      *    WRITTEN TO CARD-FILE AHEAD OF EVERY LIBRARY AFTER THE
+      *    FIRST ONE SO THE DECK SHOWS WHERE EACH LIBRARY STARTS.
+       050-NEXT-LIBRARY.
+           READ CTL-FILE INTO CTL-CARD-IN
+               AT END MOVE 'Y' TO WS-CTL-EOF.
+           IF WS-CTL-EOF NOT = 'Y'
+               IF CTL-DDNAME NOT = SPACES
+                   IF WS-LIBRARY-COUNT > ZERO
+                       PERFORM 060-WRITE-SEPARATOR
+                       MOVE 'N' TO WS-RESTART-ACTIVE
+                   MOVE CTL-DDNAME  TO WS-CURRENT-DDNAME
+                   PERFORM 100-OPEN-PDS
+                   PERFORM 600-CLOSE-PDS
+                   ADD 1 TO WS-LIBRARY-COUNT.
+
+       060-WRITE-SEPARATOR.
+           MOVE CTL-DDNAME TO WS-SEP-DDNAME.
+           WRITE WS-CARD-OUT FROM WS-SEP-REC.
 
        100-OPEN-PDS.
            MOVE PDSGET-REQUEST-OPEN TO PDSGET-REQUEST.
-           MOVE 'PDSIN  ' TO PDSGET-MEMBER.
+           MOVE WS-CURRENT-DDNAME TO PDSGET-MEMBER.
            PERFORM 900-CALL-PDSGET.
            IF RETURN-CODE EQUAL 0
                PERFORM 200-START-DIR
@@ -158,12 +514,30 @@
            MOVE ZERO TO RETURN-CODE.
            PERFORM 310-NEXT-DIR
                UNTIL RETURN-CODE NOT = ZERO.
+      *    SKIPS MEMBERS THAT ALREADY WENT OUT ON A PRIOR RUN, UP TO
+      *    AND INCLUDING WS-RESTART-FROM, WHEN RESTART-FROM= WAS
+      *    SUPPLIED ON THE EXEC-PARM.  PDS DIRECTORY ENTRIES COME
+      *    BACK IN ASCENDING MEMBER-NAME SEQUENCE, SO A SIMPLE
+      *    COMPARE IS ENOUGH; RESTART CHECKING TURNS ITSELF OFF THE
+      *    MOMENT THE RESTART POINT IS PASSED.
+       305-CHECK-RESTART-SKIP.
+           MOVE 'N' TO WS-SKIP-MEMBER.
+           IF WS-RESTART-ACTIVE = 'Y'
+               IF PDSGET-MEMBER <= WS-RESTART-FROM
+                   MOVE 'Y' TO WS-SKIP-MEMBER
+               ELSE
+                   MOVE 'N' TO WS-RESTART-ACTIVE.
+
        310-NEXT-DIR.
            MOVE PDSGET-REQUEST-NEXT  TO PDSGET-REQUEST.
            PERFORM 900-CALL-PDSGET.
            IF RETURN-CODE EQUAL 0
                DISPLAY 'MEMBER NAME=' PDSGET-MEMBER
-               PERFORM 400-LOCATE-MEMBER
+               PERFORM 305-CHECK-RESTART-SKIP
+               IF WS-SKIP-MEMBER = 'Y'
+                   DISPLAY 'SKIPPED (RESTART) ' PDSGET-MEMBER
+               ELSE
+                   PERFORM 400-LOCATE-MEMBER
                MOVE ZERO TO RETURN-CODE
            ELSE
            IF RETURN-CODE EQUAL 4
@@ -178,6 +552,7 @@
            PERFORM 900-CALL-PDSGET.
            IF RETURN-CODE EQUAL 0
                PERFORM 700-PROCESS-STATS THRU 700-EXIT
+               PERFORM 410-SELECT-MEMBER
                PERFORM 500-READ-MEMBER
            ELSE
            IF RETURN-CODE EQUAL 4
@@ -187,19 +562,38 @@
                DISPLAY 'LOCATE FAILED (RC=8); EXECUTION TERMINATED'
                STOP RUN.
 
+      *    APPLIES THE SELECT=/EXCLUDE= PREFIX FILTER FROM THE
+      *    EXEC-PARM.  WS-MEMBER-WANTED IS CONSULTED BY 500/510-
+      *    READ-MEMBER SO AN UNWANTED MEMBER IS STILL DRAINED (TO
+      *    KEEP GETPDS POSITIONED CORRECTLY FOR THE NEXT NEXT-DIR
+      *    REQUEST) BUT IS NOT WRITTEN TO CARD-FILE OR COUNTED.
+       410-SELECT-MEMBER.
+           MOVE 'Y' TO WS-MEMBER-WANTED.
+           IF WS-SELECT-ACTIVE = 'Y'
+               IF PDSGET-MEMBER(1:WS-SELECT-LEN) NOT =
+                  WS-SELECT-PREFIX(1:WS-SELECT-LEN)
+                   MOVE 'N' TO WS-MEMBER-WANTED.
+           IF WS-EXCLUDE-ACTIVE = 'Y'
+               IF PDSGET-MEMBER(1:WS-EXCLUDE-LEN) =
+                  WS-EXCLUDE-PREFIX(1:WS-EXCLUDE-LEN)
+                   MOVE 'N' TO WS-MEMBER-WANTED.
+
        500-READ-MEMBER.
            MOVE PDSGET-REQUEST-READ TO PDSGET-REQUEST.
-           IF EXEC-LEN = ZERO
+           IF WS-LITERAL-LEN = ZERO
                MOVE PDSGET-MEMBER   TO WS-PARM-AREA
            ELSE
                PERFORM 501-MOVE-TEXT.
-           WRITE WS-CARD-OUT FROM WS-ADD-REC.
-           ADD 1 TO WS-MEMBER-COUNT.
+           IF WS-MEMBER-WANTED = 'Y'
+               WRITE WS-CARD-OUT FROM WS-ADD-REC
+               ADD 1 TO WS-MEMBER-COUNT
+               PERFORM 720-ACCUM-USERID.
            PERFORM 900-CALL-PDSGET.
            PERFORM 510-READ-MEMBER
                UNTIL RETURN-CODE NOT EQUAL 0.
            IF RETURN-CODE EQUAL 4
                DISPLAY 'END OF FILE ON MEMBER (RC=4)'
+               PERFORM 520-WRITE-CHECKPOINT
            ELSE
            IF RETURN-CODE EQUAL 8
                DISPLAY 'READ FAILED (RC=8); EXECUTION TERMINATED'
@@ -214,20 +608,43 @@
            ADD 1                    TO WS-CHAR-INDEX.
            PERFORM 503-MOVE-PARM
               VARYING WS-PARM-INDEX FROM 1 BY 1
-                UNTIL WS-PARM-INDEX > EXEC-LEN.
+                UNTIL WS-PARM-INDEX > WS-LITERAL-LEN.
 
        502-FIND-BLANK.
            ADD 1                    TO WS-CHAR-INDEX.
 
        503-MOVE-PARM.
-           MOVE EXEC-CHAR (WS-PARM-INDEX) TO
+           MOVE WS-LITERAL-CHAR (WS-PARM-INDEX) TO
                 WS-MEMBER-CHAR (WS-CHAR-INDEX).
            ADD 1                    TO WS-CHAR-INDEX.
 
        510-READ-MEMBER.
-           WRITE WS-CARD-OUT FROM PDSGET-RECORD80.
+           IF WS-MEMBER-WANTED = 'Y'
+               WRITE WS-CARD-OUT FROM PDSGET-RECORD80.
            PERFORM 900-CALL-PDSGET.
 
+      *    COUNTS OFF WS-CKPT-INTERVAL MEMBERS BETWEEN CHECKPOINTS
+      *    SO CKPT-FILE ONLY PICKS UP A NEW RECORD ONCE IN A WHILE,
+      *    NOT ONE PER MEMBER.
+       520-WRITE-CHECKPOINT.
+           ADD 1 TO WS-CKPT-COUNTER.
+           IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+               PERFORM 521-FORCE-CHECKPOINT.
+
+      *    RECORDS THE LAST MEMBER FULLY UNLOADED AND THE RUNNING
+      *    MEMBER COUNT, SO A SUBSEQUENT RUN CAN RESTART FROM HERE
+      *    WITH RESTART-FROM=MEMBER IF THIS RUN DOES NOT FINISH.
+      *    CALLED EVERY WS-CKPT-INTERVAL MEMBERS BY 520-WRITE-
+      *    CHECKPOINT, AND ONCE MORE, UNCONDITIONALLY, WHEN EACH
+      *    LIBRARY CLOSES, SO THE LAST FEW MEMBERS OF A LIBRARY ARE
+      *    NEVER LEFT OFF THE CHECKPOINT BETWEEN INTERVALS.
+       521-FORCE-CHECKPOINT.
+           MOVE SPACES           TO CKPT-REC.
+           MOVE PDSGET-MEMBER    TO CKPT-MEMBER.
+           MOVE WS-MEMBER-COUNT  TO CKPT-COUNT.
+           WRITE CKPT-REC.
+           MOVE ZERO              TO WS-CKPT-COUNTER.
+
        600-CLOSE-PDS.
            MOVE PDSGET-REQUEST-CLOSE TO PDSGET-REQUEST.
            PERFORM 900-CALL-PDSGET.
@@ -237,43 +654,156 @@
            IF RETURN-CODE EQUAL 8
                DISPLAY 'CLOSE FAILED (RC=8); EXECUTION TERMINATED'
                STOP RUN.
+           PERFORM 521-FORCE-CHECKPOINT.
+
+      *    TALLIES ONE MORE MEMBER AGAINST DL-USERID IN THE CHARGEBACK
+      *    TABLE, ADDING A NEW ROW THE FIRST TIME A USERID IS SEEN.
+      *    MEMBERS WITH NO USERID IN THEIR STATS ARE NOT CHARGED TO
+      *    ANYONE.
+       720-ACCUM-USERID.
+           IF DL-USERID NOT = SPACES
+               MOVE 'N' TO WS-UT-FOUND
+               PERFORM 721-SEARCH-USERID
+                   VARYING WS-UT-IDX FROM 1 BY 1
+                     UNTIL WS-UT-IDX > WS-UT-COUNT-ENTRIES
+                        OR WS-UT-FOUND = 'Y'
+               IF WS-UT-FOUND = 'N'
+                   IF WS-UT-COUNT-ENTRIES < 200
+                       ADD 1 TO WS-UT-COUNT-ENTRIES
+                       MOVE DL-USERID TO
+                            WS-UT-USERID(WS-UT-COUNT-ENTRIES)
+                       MOVE 1         TO
+                            WS-UT-COUNT(WS-UT-COUNT-ENTRIES)
+                   ELSE
+                       DISPLAY 'CHARGEBACK TABLE FULL AT 200 USERIDS; '
+                               DL-USERID ' NOT TRACKED'.
 
+       721-SEARCH-USERID.
+           IF WS-UT-USERID(WS-UT-IDX) = DL-USERID
+               ADD 1    TO WS-UT-COUNT(WS-UT-IDX)
+               MOVE 'Y' TO WS-UT-FOUND.
+
+      *    SORTS THE USERID TABLE INTO ASCENDING USERID SEQUENCE
+      *    (A SMALL SELECTION SORT - THE TABLE HOLDS AT MOST ONE ROW
+      *    PER USERID SEEN DURING THE RUN) SO 740-PRINT-SUMMARY COMES
+      *    OUT IN A PREDICTABLE ORDER.
+       730-SORT-USERID-TABLE.
+           IF WS-UT-COUNT-ENTRIES > 1
+               PERFORM 731-SORT-OUTER
+                   VARYING WS-UT-OUTER FROM 1 BY 1
+                     UNTIL WS-UT-OUTER >= WS-UT-COUNT-ENTRIES.
+
+       731-SORT-OUTER.
+           MOVE WS-UT-OUTER TO WS-UT-MIN-IDX.
+           PERFORM 732-SORT-INNER
+               VARYING WS-UT-INNER FROM WS-UT-OUTER BY 1
+                 UNTIL WS-UT-INNER > WS-UT-COUNT-ENTRIES.
+           IF WS-UT-MIN-IDX NOT = WS-UT-OUTER
+               PERFORM 733-SWAP-ENTRIES.
+
+       732-SORT-INNER.
+           IF WS-UT-USERID(WS-UT-INNER) < WS-UT-USERID(WS-UT-MIN-IDX)
+               MOVE WS-UT-INNER TO WS-UT-MIN-IDX.
+
+       733-SWAP-ENTRIES.
+           MOVE WS-UT-USERID(WS-UT-OUTER)   TO WS-UT-SWAP-USERID.
+           MOVE WS-UT-COUNT(WS-UT-OUTER)    TO WS-UT-SWAP-COUNT.
+           MOVE WS-UT-USERID(WS-UT-MIN-IDX) TO
+                WS-UT-USERID(WS-UT-OUTER).
+           MOVE WS-UT-COUNT(WS-UT-MIN-IDX)  TO
+                WS-UT-COUNT(WS-UT-OUTER).
+           MOVE WS-UT-SWAP-USERID           TO
+                WS-UT-USERID(WS-UT-MIN-IDX).
+           MOVE WS-UT-SWAP-COUNT            TO
+                WS-UT-COUNT(WS-UT-MIN-IDX).
+
+      *    MEMBERS WITH NO ISPF STATS (PDS-USER-ID BLANK) CARRY NO
+      *    MEANINGFUL DATE/TIME/VERSION/LINE-COUNT DATA, SO THOSE
+      *    FIELDS ARE LEFT BLANK BY THE MOVE SPACES ABOVE RATHER THAN
+      *    DECODED - BUT 750-BUILD-CSV-ROW STILL RUNS FOR EVERY
+      *    MEMBER, BLANK STATS OR NOT, SO THE CSV EXTRACT STAYS ONE
+      *    ROW PER MEMBER.
        700-PROCESS-STATS.
            MOVE SPACES             TO DL-DETAIL-LINE.
            MOVE PDSGET-MEMBER      TO DL-MEMBER.
            MOVE PDS-USER-ID        TO DL-USERID.
            IF PDS-USER-ID = SPACES
-               GO TO 700-PRINT.
+               GO TO 700-BUILD-ROW.
            MOVE PDS-DATE-CREATED   TO DC-INPUT-DATE.
            MOVE 'YYYYDDD '         TO DC-INPUT-FORMAT.
-           MOVE 'YYYYMMDD'         TO DC-OUTPUT-FORMAT.
+           MOVE WS-OUTPUT-FORMAT-CODE TO DC-OUTPUT-FORMAT.
            CALL 'DATECNV'  USING   DATECNV-PARM.
            MOVE DC-OUTPUT-DATE     TO WS-DATE-EDIT-X.
-           MOVE WS-DATE-EDIT       TO DL-CREATED.
-           EXAMINE DL-CREATED   REPLACING ALL  ' ' BY '/'.
+           PERFORM 705-FORMAT-DATE.
+           MOVE WS-DATE-FORMATTED  TO DL-CREATED.
            MOVE PDS-DATE-UPDATED   TO DC-INPUT-DATE.
            MOVE 'YYYYDDD '         TO DC-INPUT-FORMAT.
-           MOVE 'YYYYMMDD'         TO DC-OUTPUT-FORMAT.
+           MOVE WS-OUTPUT-FORMAT-CODE TO DC-OUTPUT-FORMAT.
            CALL 'DATECNV'  USING   DATECNV-PARM.
            MOVE DC-OUTPUT-DATE     TO WS-DATE-EDIT-X.
-           MOVE WS-DATE-EDIT       TO DL-UPDATED.
-           EXAMINE DL-UPDATED   REPLACING ALL  ' ' BY '/'.
-
-           MOVE ZERO               TO PDS-TIME-WORK.
-           MOVE PDS-TIME-CHANGED-H TO PDS-TIME-CHAR.
-           MOVE PDS-TIME-WORK      TO PDS-4-DIGIT-TIME.
-           MOVE PDS-TIME           TO DL-TIME-H.
-           MOVE ZERO               TO PDS-TIME-WORK.
-           MOVE PDS-TIME-CHANGED-M TO PDS-TIME-CHAR.
-           MOVE PDS-TIME-WORK      TO PDS-4-DIGIT-TIME.
-           MOVE PDS-TIME           TO DL-TIME-M.
+           PERFORM 705-FORMAT-DATE.
+           MOVE WS-DATE-FORMATTED  TO DL-UPDATED.
+
+           MOVE PDS-TIME-CHANGED-H TO PT-PACKED-BYTE.
+           CALL 'PDSTIME' USING    PDSTIME-PARM.
+           MOVE PT-TIME-VALUE      TO DL-TIME-H.
+           MOVE PDS-TIME-CHANGED-M TO PT-PACKED-BYTE.
+           CALL 'PDSTIME' USING    PDSTIME-PARM.
+           MOVE PT-TIME-VALUE      TO DL-TIME-M.
            MOVE ':'                TO DL-TIME-SEP.
 
+           MOVE ZERO               TO PDS-VER-WORK.
+           MOVE PDS-VERSION        TO PDS-VER-CHAR.
+           MOVE PDS-VER-WORK       TO PDS-VER-4-DIGIT.
+           MOVE PDS-VER-DIGITS     TO DL-VERSION.
+           MOVE ZERO               TO PDS-MOD-WORK.
+           MOVE PDS-MOD            TO PDS-MOD-CHAR.
+           MOVE PDS-MOD-WORK       TO PDS-MOD-4-DIGIT.
+           MOVE PDS-MOD-DIGITS     TO DL-MOD.
+
+           MOVE PDS-CURRENT-LINES  TO DL-CURRENT-LINES.
+           MOVE PDS-INITIAL-LINES  TO DL-INITIAL-LINES.
+           MOVE PDS-CHANGED-LINES  TO DL-CHANGED-LINES.
+
+       700-BUILD-ROW.
+           PERFORM 750-BUILD-CSV-ROW.
+
        700-PRINT.
            PERFORM 800-PRINT-DETAIL.
        700-EXIT.
            EXIT.
 
+      *    SLICES THE 8 UNPUNCTUATED DIGITS IN WS-DATE-EDIT-X INTO
+      *    WS-DATE-FORMATTED, INSERTING SLASHES IN THE ORDER
+      *    WS-DATE-FMT CALLS FOR.
+       705-FORMAT-DATE.
+           MOVE SPACES TO WS-DATE-FORMATTED.
+           IF WS-DATE-FMT = 'MDY'
+               MOVE WS-DATE-EDIT-X(1:2) TO WS-DATE-FORMATTED(1:2)
+               MOVE '/'                 TO WS-DATE-FORMATTED(3:1)
+               MOVE WS-DATE-EDIT-X(3:2) TO WS-DATE-FORMATTED(4:2)
+               MOVE '/'                 TO WS-DATE-FORMATTED(6:1)
+               MOVE WS-DATE-EDIT-X(5:4) TO WS-DATE-FORMATTED(7:4)
+           ELSE
+               MOVE WS-DATE-EDIT-X(1:4) TO WS-DATE-FORMATTED(1:4)
+               MOVE '/'                 TO WS-DATE-FORMATTED(5:1)
+               MOVE WS-DATE-EDIT-X(5:2) TO WS-DATE-FORMATTED(6:2)
+               MOVE '/'                 TO WS-DATE-FORMATTED(8:1)
+               MOVE WS-DATE-EDIT-X(7:2) TO WS-DATE-FORMATTED(9:2).
+
+      *    WRITES ONE ROW OF THE CSV EXTRACT FOR THE MEMBER JUST
+      *    LOCATED - THE SAME STATS SHOWN ON THE PRINTED REPORT.
+       750-BUILD-CSV-ROW.
+           MOVE SPACES             TO CSV-DETAIL-LINE.
+           MOVE PDSGET-MEMBER      TO CSV-MEMBER.
+           MOVE PDS-USER-ID        TO CSV-USERID.
+           MOVE DL-CREATED         TO CSV-CREATED.
+           MOVE DL-UPDATED         TO CSV-UPDATED.
+           MOVE DL-CURRENT-LINES   TO CSV-CURRENT-LINES.
+           MOVE DL-INITIAL-LINES   TO CSV-INITIAL-LINES.
+           MOVE DL-CHANGED-LINES   TO CSV-CHANGED-LINES.
+           WRITE WS-CSV-OUT FROM CSV-DETAIL-LINE.
+
        800-PRINT-DETAIL.
            IF WS-LINE-CNT > WS-LINE-MAX
                WRITE PF-PRINT-LINE FROM PH-PAGE-HEADING
@@ -282,6 +812,31 @@
            WRITE PF-PRINT-LINE FROM DL-DETAIL-LINE.
            ADD 1 TO WS-LINE-CNT.
 
+      *    PRINTS THE USERID CHARGEBACK SUMMARY TRAILER PAGE - ONE
+      *    LINE PER USERID, IN ASCENDING USERID SEQUENCE, FOLLOWED BY
+      *    A GRAND TOTAL LINE THAT AGREES WITH WS-MEMBER-COUNT.
+       740-PRINT-SUMMARY.
+           PERFORM 730-SORT-USERID-TABLE.
+           WRITE PF-PRINT-LINE FROM SH-PAGE-HEADING.
+           WRITE PF-PRINT-LINE FROM SH-LINE-2.
+           MOVE 3 TO WS-LINE-CNT.
+           PERFORM 741-PRINT-USERID-LINE
+               VARYING WS-UT-OUTER FROM 1 BY 1
+                 UNTIL WS-UT-OUTER > WS-UT-COUNT-ENTRIES.
+           MOVE WS-MEMBER-COUNT TO SH-GRAND-TOTAL.
+           WRITE PF-PRINT-LINE FROM SH-TOTAL-LINE.
+
+       741-PRINT-USERID-LINE.
+           IF WS-LINE-CNT > WS-LINE-MAX
+               WRITE PF-PRINT-LINE FROM SH-PAGE-HEADING
+               WRITE PF-PRINT-LINE FROM SH-LINE-2
+               MOVE 3     TO WS-LINE-CNT.
+           MOVE SPACE                     TO SH-CC.
+           MOVE WS-UT-USERID(WS-UT-OUTER) TO SH-USERID.
+           MOVE WS-UT-COUNT(WS-UT-OUTER)  TO SH-COUNT.
+           WRITE PF-PRINT-LINE FROM SH-DETAIL-LINE.
+           ADD 1 TO WS-LINE-CNT.
+
        900-CALL-PDSGET.
            CALL 'GETPDS'   USING PDSGET-REQUEST,
                                  PDSGET-MEMBER,
