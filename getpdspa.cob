@@ -1,7 +1,7 @@
-      ******************* GETPDSPA V1.2.0 *****************************
+      ******************* GETPDSPA V1.5.0 *****************************
       *****************************************************************
       *                                                               *
-      * NAME: GETPDSPA - PARM LIST DEFINITIONS FOR GETPDS V1.3.0      *
+      * NAME: GETPDSPA - PARM LIST DEFINITIONS FOR GETPDS V1.5.0      *
       *                                                               *
       * NOTE: THERE IS A PL/1 VERSION OF THIS.  THEY SHOULD BE KEPT   *
       *       IN SYNC.                                                *
@@ -25,6 +25,14 @@
       * V1.1.0  INITIAL VERSION.                                      *
       * V1.2.0  ADDED THE DEFINITION OF MEMBERS STATS AND ADDED       *
       *         WORK AREAS FOR STATISTICS CODE CONVERSION.            *
+      * V1.3.0  ADDED PDS-VER-CONVERSION AND PDS-MOD-CONVERSION WORK  *
+      *         AREAS SO CALLERS CAN DECODE PDS-VERSION/PDS-MOD THE   *
+      *         SAME WAY PDS-TIME-CONVERSION DECODES THE TIME BYTES. *
+      * V1.4.0  ADDED PDSGET-REQUEST-DELETE AND PDSGET-REQUEST-RENAME*
+      *         REQUEST CODES.                                       *
+      * V1.5.0  POINTED THE PDS-TIME-CONVERSION COMMENTS AT THE NEW  *
+      *         SHARED PDSTIME ROUTINE SO CALLERS STOP COPYING THE   *
+      *         OLD DO-IT-YOURSELF UNPACK RECIPE.                    *
       *                                                               *
       *****************************************************************
        01  PDSGET-PARAMETERS.
@@ -55,6 +63,8 @@
            02  PDSGET-REQUEST-NEXT     PIC S9(08)  COMP    VALUE +5.
            02  PDSGET-REQUEST-READ     PIC S9(08)  COMP    VALUE +8.
            02  PDSGET-REQUEST-CLOSE    PIC S9(08)  COMP    VALUE +12.
+           02  PDSGET-REQUEST-DELETE   PIC S9(08)  COMP    VALUE +16.
+           02  PDSGET-REQUEST-RENAME   PIC S9(08)  COMP    VALUE +20.
 
       *
       * PDSGET_RETURN_CODE DEFINITIONS
@@ -67,21 +77,34 @@
       *                  4         MEMBER NOT FOUND.
       *                  5         END OF DIRECTORY.
       *                  8         END OF CURRENT MEMBER.
+      *                 16         MEMBER NOT FOUND (DELETE).
+      *                 20         MEMBER NOT FOUND, OR NEW NAME
+      *                            ALREADY EXISTS (RENAME).
+      *
+      *   PDSGET-REQUEST-DELETE REMOVES THE MEMBER NAMED IN
+      *   PDSGET-MEMBER FROM THE DIRECTORY.
+      *
+      *   PDSGET-REQUEST-RENAME RENAMES THE MEMBER NAMED IN
+      *   PDSGET-MEMBER TO THE NAME IN PDSGET-RECORD80(1:8).
       *
 
        01  PDSGET-WORK-AREAS.
       *
-      *   PDS-TIME-CHANGED -H AND -M ARE UNSIGNED PACKED DECIMALS
-      *   THEY MUST TO CONVERTED TO SIGNED PACK DECIMAL TO USE THEM.
-      *   THE FOLLOWING AREAS CAN BE USED FOR THAT.
+      *   PDS-TIME-CHANGED-H AND -M ARE UNSIGNED PACKED DECIMALS.
+      *   DO NOT USE PDS-TIME-CONVERSION/PDS-4-DIGIT-TIME BELOW TO
+      *   DECODE THEM - CALL THE SHARED PDSTIME ROUTINE INSTEAD
+      *   (SEE PDSTIMEC FOR ITS PARAMETER LAYOUT):
       *
-      *   MOVE PDS-TIME-CHANGED-? TO PDS-TIME-CHAR.
-      *   MOVE PDS-TIME-WORK      TO PDS-4 DIGIT-TIME.
+      *   MOVE PDS-TIME-CHANGED-? TO PT-PACKED-BYTE.
+      *   CALL 'PDSTIME' USING PDSTIME-PARM.
       *
-      *   PDS-TIME WILL HAVE A USABLE FORM OF THE HOUR OR MIN.
+      *   PT-TIME-VALUE WILL HAVE A USABLE FORM OF THE HOUR OR MIN.
+      *   CALL IT ONCE FOR -H AND AGAIN FOR -M.
       *
-      *   THIS CONVERSION MUST TAKE PLACE FOR BOTH THE -H AND =M
-      *   PDS-TIME-CHANGED- FIELDS.
+      *   PDS-TIME-CONVERSION/PDS-4-DIGIT-TIME BELOW ARE THE OLD
+      *   DO-IT-YOURSELF WORK AREAS PDSTIME WAS WRITTEN TO REPLACE.
+      *   THEY ARE LEFT HERE UNTOUCHED FOR ANY CALLER STILL CODED
+      *   AGAINST THEM, BUT NEW CODE SHOULD CALL PDSTIME INSTEAD.
       *
            05  PDS-TIME-CONVERSION.
                10 PDS-TIME-WORK        PIC S9(5) COMP-3 VALUE ZERO.
@@ -95,5 +118,41 @@
                10  FILLER              PIC X.
                10  PDS-TIME            PIC 99.
                10  FILLER              PIC X.
+      *
+      *   PDS-VERSION AND PDS-MOD ARE UNSIGNED PACKED DECIMALS, JUST
+      *   LIKE THE PDS-TIME-CHANGED-? FIELDS ABOVE, AND ARE DECODED
+      *   THE SAME WAY.
+      *
+      *   MOVE PDS-VERSION TO PDS-VER-CHAR.           MOVE PDS-MOD TO
+      *   MOVE PDS-VER-WORK TO PDS-VER-4-DIGIT.        PDS-MOD-CHAR.
+      *   PDS-VER-DIGITS WILL HAVE A USABLE FORM OF    MOVE PDS-MOD-
+      *   THE VERSION NUMBER.                         WORK TO PDS-
+      *                                                MOD-4-DIGIT.
+      *
+           05  PDS-VER-CONVERSION.
+               10  PDS-VER-WORK         PIC S9(5) COMP-3 VALUE ZERO.
+           05  FILLER                  REDEFINES PDS-VER-CONVERSION.
+               10  FILLER              PIC X.
+               10  PDS-VER-CHAR        PIC X.
+               10  FILLER              PIC X.
+
+           05  PDS-VER-4-DIGIT          PIC 9(4).
+           05  FILLER                  REDEFINES PDS-VER-4-DIGIT.
+               10  FILLER              PIC X.
+               10  PDS-VER-DIGITS      PIC 99.
+               10  FILLER              PIC X.
+
+           05  PDS-MOD-CONVERSION.
+               10  PDS-MOD-WORK         PIC S9(5) COMP-3 VALUE ZERO.
+           05  FILLER                  REDEFINES PDS-MOD-CONVERSION.
+               10  FILLER              PIC X.
+               10  PDS-MOD-CHAR        PIC X.
+               10  FILLER              PIC X.
+
+           05  PDS-MOD-4-DIGIT          PIC 9(4).
+           05  FILLER                  REDEFINES PDS-MOD-4-DIGIT.
+               10  FILLER              PIC X.
+               10  PDS-MOD-DIGITS      PIC 99.
+               10  FILLER              PIC X.
 
-      ******************* GETPDSPA V1.2.0 END *************************
+      ******************* GETPDSPA V1.5.0 END *************************
