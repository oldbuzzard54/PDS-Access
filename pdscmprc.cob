@@ -0,0 +1,357 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PDSCMPRC.
+       AUTHOR. ED LISS.
+       DATE-WRITTEN. AUGUST, 2026.
+       DATE-COMPILED.
+       REMARKS. THIS PROGRAM READS TWO PDS DIRECTORIES, WHOSE DD
+            NAMES ARE SUPPLIED ON CTL-FILE (DD-A ON THE FIRST CARD,
+            DD-B ON THE SECOND), AND PRINTS A SIDE-BY-SIDE COMPARE
+            REPORT SHOWING MEMBERS THAT EXIST IN ONLY ONE OF THE
+            TWO LIBRARIES, AND MEMBERS THAT EXIST IN BOTH BUT WHOSE
+            LAST-UPDATED DATE OR CURRENT LINE COUNT DIFFERS.
+
+            VERSION     DATE     COMMENTS
+            -------   ---------  ---------------------------------
+             1.0.0    08/2026    ORIGINAL VERSION.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTL-FILE    ASSIGN TO UT-S-CTLCARD.
+           SELECT PRINT-FILE  ASSIGN TO UT-S-PRINTER.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    CTL-FILE SUPPLIES THE TWO DD NAMES TO COMPARE, ONE PER
+      *    CARD - DD-A FIRST, THEN DD-B.
+       FD  CTL-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  CTL-CARD-IN.
+           05  CTL-DDNAME              PIC X(8).
+           05  FILLER                  PIC X(72).
+
+       FD  PRINT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  PF-PRINT-LINE               PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-DDNAME-A                 PIC X(8)  VALUE SPACES.
+       77  WS-DDNAME-B                 PIC X(8)  VALUE SPACES.
+       77  WS-CURRENT-DDNAME           PIC X(8)  VALUE SPACES.
+       77  WS-LOAD-TARGET              PIC X     VALUE 'A'.
+       77  WS-LINE-CNT                 PIC S9(4) COMP SYNC VALUE +57.
+       77  WS-LINE-MAX                 PIC S9(4) COMP SYNC VALUE +56.
+
+      *    EACH DIRECTORY IS FULLY READ INTO ITS OWN TABLE BEFORE THE
+      *    TWO ARE COMPARED, SINCE GETPDS ONLY KEEPS ONE PDS OPEN AT
+      *    A TIME.  NEXT-DIR RETURNS MEMBERS IN ASCENDING NAME ORDER,
+      *    SO THE TABLES COME OUT SORTED AND 700-COMPARE-DIRECTORIES
+      *    CAN MATCH THEM WITH A STRAIGHT SEQUENTIAL MERGE.
+       01  WS-TABLE-A.
+           05  WS-A-ENTRY              OCCURS 2000 TIMES.
+               10  WS-A-MEMBER         PIC X(8)          VALUE SPACES.
+               10  WS-A-DATE-UPDATED   PIC S9(7) COMP-3  VALUE ZERO.
+               10  WS-A-CURRENT-LINES  PIC S9(4) COMP    VALUE ZERO.
+       77  WS-A-COUNT                  PIC S9(4) COMP SYNC VALUE ZERO.
+       77  WS-A-IDX                    PIC S9(4) COMP SYNC VALUE 1.
+
+       01  WS-TABLE-B.
+           05  WS-B-ENTRY              OCCURS 2000 TIMES.
+               10  WS-B-MEMBER         PIC X(8)          VALUE SPACES.
+               10  WS-B-DATE-UPDATED   PIC S9(7) COMP-3  VALUE ZERO.
+               10  WS-B-CURRENT-LINES  PIC S9(4) COMP    VALUE ZERO.
+       77  WS-B-COUNT                  PIC S9(4) COMP SYNC VALUE ZERO.
+       77  WS-B-IDX                    PIC S9(4) COMP SYNC VALUE 1.
+
+       01  PH-PAGE-HEADING.
+           05  FILLER                  PIC X(100) VALUE
+               '1PDSCMPRC V1.0.0  PDS DIRECTORY COMPARE'.
+       01  PH-LINE-2.
+           05  FILLER                  PIC X(70)  VALUE
+               '0MEMBER    STATUS       UPDATED-A  UPDATED-B  LINE-A  L
+      -        'INE-B'.
+
+       01  DL-COMPARE-LINE.
+           05  CC                      PIC X.
+           05  DL-MEMBER                PIC X(8).
+           05  FILLER                  PIC XX.
+           05  DL-STATUS                PIC X(12).
+           05  FILLER                  PIC X.
+           05  DL-UPD-A                 PIC X(10).
+           05  FILLER                  PIC X.
+           05  DL-UPD-B                 PIC X(10).
+           05  FILLER                  PIC XX.
+           05  DL-LINES-A               PIC ZZZ9.
+           05  FILLER                  PIC X.
+           05  DL-LINES-B               PIC ZZZ9.
+           05  FILLER                  PIC X(50).
+
+      *    HOLDS THE 8 UNPUNCTUATED DIGITS DATECNV RETURNS.
+      *    705-FORMAT-DATE SLICES THIS UP AND INSERTS THE SLASHES -
+      *    DL-UPD-A/DL-UPD-B ARE PLAIN PIC X(10), NOT AN EDITED
+      *    PICTURE, SO THERE ARE NO BUILT-IN INSERTION CHARACTERS
+      *    FOR AN EXAMINE ... REPLACING TO TURN INTO SLASHES.
+       01  WS-DATE-EDIT-01.
+           05  WS-DATE-EDIT-X           PIC X(8).
+       77  WS-DATE-FORMATTED           PIC X(10) VALUE SPACES.
+           EJECT
+       COPY DATECNVC.
+      ***#INCLUDE DATECNVC.COB
+           EJECT
+       COPY GETPDSPA.
+      ***#INCLUDE GETPDSPA.COB
+       EJECT
+       PROCEDURE DIVISION.
+
+       000-INITIATE.
+
+           OPEN INPUT  CTL-FILE.
+           OPEN OUTPUT PRINT-FILE.
+
+           READ CTL-FILE INTO CTL-CARD-IN
+               AT END
+                   DISPLAY 'MISSING DD-A CONTROL CARD'
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN.
+           MOVE CTL-DDNAME TO WS-DDNAME-A.
+
+           READ CTL-FILE INTO CTL-CARD-IN
+               AT END
+                   DISPLAY 'MISSING DD-B CONTROL CARD'
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN.
+           MOVE CTL-DDNAME TO WS-DDNAME-B.
+           CLOSE CTL-FILE.
+
+           MOVE 'A'            TO WS-LOAD-TARGET.
+           MOVE WS-DDNAME-A    TO WS-CURRENT-DDNAME.
+           PERFORM 100-OPEN-PDS.
+           PERFORM 600-CLOSE-PDS.
+
+           MOVE 'B'            TO WS-LOAD-TARGET.
+           MOVE WS-DDNAME-B    TO WS-CURRENT-DDNAME.
+           PERFORM 100-OPEN-PDS.
+           PERFORM 600-CLOSE-PDS.
+
+           WRITE PF-PRINT-LINE FROM PH-PAGE-HEADING.
+           WRITE PF-PRINT-LINE FROM PH-LINE-2.
+           MOVE 3 TO WS-LINE-CNT.
+           PERFORM 700-COMPARE-DIRECTORIES.
+
+           DISPLAY 'MEMBERS IN ' WS-DDNAME-A '=' WS-A-COUNT.
+           DISPLAY 'MEMBERS IN ' WS-DDNAME-B '=' WS-B-COUNT.
+           DISPLAY 'PDSCMPRC CONCLUDED'.
+           CLOSE PRINT-FILE.
+
+           GOBACK.
+
+       100-OPEN-PDS.
+           MOVE PDSGET-REQUEST-OPEN TO PDSGET-REQUEST.
+           MOVE WS-CURRENT-DDNAME TO PDSGET-MEMBER.
+           PERFORM 900-CALL-PDSGET.
+           IF RETURN-CODE EQUAL 0
+               PERFORM 200-START-DIR
+           ELSE
+           IF RETURN-CODE EQUAL 4
+               DISPLAY 'OPEN FAILED (RC=4)'
+           ELSE
+           IF RETURN-CODE EQUAL 8
+               DISPLAY 'OPEN FAILED (RC=8); EXECUTION TERMINATED'
+               STOP RUN.
+
+       200-START-DIR.
+           MOVE PDSGET-REQUEST-START TO PDSGET-REQUEST.
+           PERFORM 900-CALL-PDSGET.
+           IF RETURN-CODE EQUAL 0
+               PERFORM 300-NEXT-DIR
+           ELSE
+           IF RETURN-CODE EQUAL 4
+               DISPLAY 'START FAILED (RC=4)'
+           ELSE
+           IF RETURN-CODE EQUAL 8
+               DISPLAY 'START FAILED (RC=8); EXECUTION TERMINATED'
+               STOP RUN.
+
+       300-NEXT-DIR.
+           MOVE ZERO TO RETURN-CODE.
+           PERFORM 310-NEXT-DIR
+               UNTIL RETURN-CODE NOT = ZERO.
+       310-NEXT-DIR.
+           MOVE PDSGET-REQUEST-NEXT  TO PDSGET-REQUEST.
+           PERFORM 900-CALL-PDSGET.
+           IF RETURN-CODE EQUAL 0
+               PERFORM 400-LOCATE-MEMBER
+               MOVE ZERO TO RETURN-CODE
+           ELSE
+           IF RETURN-CODE EQUAL 4
+               DISPLAY 'END OF DIRECTORY (RC=4)'
+           ELSE
+           IF RETURN-CODE EQUAL 8
+               DISPLAY 'NEXT FAILED (RC=8); EXECUTION TERMINATED'
+               STOP RUN.
+
+       400-LOCATE-MEMBER.
+           MOVE PDSGET-REQUEST-LOCATE TO PDSGET-REQUEST.
+           PERFORM 900-CALL-PDSGET.
+           IF RETURN-CODE EQUAL 0
+               PERFORM 410-STORE-ENTRY
+           ELSE
+           IF RETURN-CODE EQUAL 4
+               DISPLAY 'MEMBER NOT FOUND (RC=4)'
+           ELSE
+           IF RETURN-CODE EQUAL 8
+               DISPLAY 'LOCATE FAILED (RC=8); EXECUTION TERMINATED'
+               STOP RUN.
+
+      *    FILES THE MEMBER JUST LOCATED INTO TABLE A OR TABLE B,
+      *    DEPENDING ON WHICH LIBRARY IS CURRENTLY BEING LOADED.
+      *    EITHER TABLE CAN HOLD AT MOST 2000 MEMBERS - A LIBRARY
+      *    THAT RUNS PAST THAT IS SKIPPED (WITH A DISPLAY SAYING SO)
+      *    RATHER THAN OVERFLOWING WS-TABLE-A/WS-TABLE-B, THE SAME
+      *    KIND OF CAP-PLUS-DIAGNOSTIC PDSUNLDC'S 720-ACCUM-USERID
+      *    PUTS ON ITS OWN 200-ROW TABLE.
+       410-STORE-ENTRY.
+           IF WS-LOAD-TARGET = 'A'
+               IF WS-A-COUNT < 2000
+                   ADD 1 TO WS-A-COUNT
+                   MOVE PDSGET-MEMBER     TO WS-A-MEMBER(WS-A-COUNT)
+                   MOVE PDS-DATE-UPDATED  TO
+                        WS-A-DATE-UPDATED(WS-A-COUNT)
+                   MOVE PDS-CURRENT-LINES TO
+                        WS-A-CURRENT-LINES(WS-A-COUNT)
+               ELSE
+                   DISPLAY 'LIBRARY A EXCEEDS 2000 MEMBERS; MEMBER '
+                           PDSGET-MEMBER ' SKIPPED'
+           ELSE
+               IF WS-B-COUNT < 2000
+                   ADD 1 TO WS-B-COUNT
+                   MOVE PDSGET-MEMBER     TO WS-B-MEMBER(WS-B-COUNT)
+                   MOVE PDS-DATE-UPDATED  TO
+                        WS-B-DATE-UPDATED(WS-B-COUNT)
+                   MOVE PDS-CURRENT-LINES TO
+                        WS-B-CURRENT-LINES(WS-B-COUNT)
+               ELSE
+                   DISPLAY 'LIBRARY B EXCEEDS 2000 MEMBERS; MEMBER '
+                           PDSGET-MEMBER ' SKIPPED'.
+
+       600-CLOSE-PDS.
+           MOVE PDSGET-REQUEST-CLOSE TO PDSGET-REQUEST.
+           PERFORM 900-CALL-PDSGET.
+           IF RETURN-CODE EQUAL 4
+               DISPLAY 'CLOSE FAILED (RC=4)'
+           ELSE
+           IF RETURN-CODE EQUAL 8
+               DISPLAY 'CLOSE FAILED (RC=8); EXECUTION TERMINATED'
+               STOP RUN.
+
+      *    MATCHES TABLE A AGAINST TABLE B IN MEMBER-NAME SEQUENCE,
+      *    THE WAY A SORTED MATCH/MERGE STEP ALWAYS HAS, PRINTING
+      *    EVERY MEMBER THAT IS ONLY IN ONE LIBRARY AND EVERY MEMBER
+      *    THAT IS IN BOTH BUT DIFFERS.
+       700-COMPARE-DIRECTORIES.
+           MOVE 1 TO WS-A-IDX.
+           MOVE 1 TO WS-B-IDX.
+           PERFORM 710-COMPARE-STEP
+               UNTIL WS-A-IDX > WS-A-COUNT
+                 AND WS-B-IDX > WS-B-COUNT.
+
+       710-COMPARE-STEP.
+           IF WS-A-IDX > WS-A-COUNT
+               PERFORM 720-ONLY-IN-B
+           ELSE
+           IF WS-B-IDX > WS-B-COUNT
+               PERFORM 730-ONLY-IN-A
+           ELSE
+           IF WS-A-MEMBER(WS-A-IDX) = WS-B-MEMBER(WS-B-IDX)
+               PERFORM 740-CHECK-DIFFERS
+           ELSE
+           IF WS-A-MEMBER(WS-A-IDX) < WS-B-MEMBER(WS-B-IDX)
+               PERFORM 730-ONLY-IN-A
+           ELSE
+               PERFORM 720-ONLY-IN-B.
+
+       720-ONLY-IN-B.
+           MOVE SPACES                TO DL-COMPARE-LINE.
+           MOVE WS-B-MEMBER(WS-B-IDX) TO DL-MEMBER.
+           MOVE 'ONLY IN B'           TO DL-STATUS.
+           PERFORM 750-FORMAT-UPD-B.
+           MOVE WS-B-CURRENT-LINES(WS-B-IDX) TO DL-LINES-B.
+           PERFORM 800-PRINT-DETAIL.
+           ADD 1 TO WS-B-IDX.
+
+       730-ONLY-IN-A.
+           MOVE SPACES                TO DL-COMPARE-LINE.
+           MOVE WS-A-MEMBER(WS-A-IDX) TO DL-MEMBER.
+           MOVE 'ONLY IN A'           TO DL-STATUS.
+           PERFORM 760-FORMAT-UPD-A.
+           MOVE WS-A-CURRENT-LINES(WS-A-IDX) TO DL-LINES-A.
+           PERFORM 800-PRINT-DETAIL.
+           ADD 1 TO WS-A-IDX.
+
+       740-CHECK-DIFFERS.
+           IF WS-A-DATE-UPDATED(WS-A-IDX) NOT =
+              WS-B-DATE-UPDATED(WS-B-IDX)
+           OR WS-A-CURRENT-LINES(WS-A-IDX) NOT =
+              WS-B-CURRENT-LINES(WS-B-IDX)
+               MOVE SPACES                TO DL-COMPARE-LINE
+               MOVE WS-A-MEMBER(WS-A-IDX) TO DL-MEMBER
+               MOVE 'DIFFERS'             TO DL-STATUS
+               PERFORM 760-FORMAT-UPD-A
+               PERFORM 750-FORMAT-UPD-B
+               MOVE WS-A-CURRENT-LINES(WS-A-IDX) TO DL-LINES-A
+               MOVE WS-B-CURRENT-LINES(WS-B-IDX) TO DL-LINES-B
+               PERFORM 800-PRINT-DETAIL.
+           ADD 1 TO WS-A-IDX.
+           ADD 1 TO WS-B-IDX.
+
+       750-FORMAT-UPD-B.
+           MOVE WS-B-DATE-UPDATED(WS-B-IDX) TO DC-INPUT-DATE.
+           MOVE 'YYYYDDD '                  TO DC-INPUT-FORMAT.
+           MOVE 'YYYYMMDD'                  TO DC-OUTPUT-FORMAT.
+           CALL 'DATECNV'  USING DATECNV-PARM.
+           MOVE DC-OUTPUT-DATE               TO WS-DATE-EDIT-X.
+           PERFORM 705-FORMAT-DATE.
+           MOVE WS-DATE-FORMATTED            TO DL-UPD-B.
+
+       760-FORMAT-UPD-A.
+           MOVE WS-A-DATE-UPDATED(WS-A-IDX) TO DC-INPUT-DATE.
+           MOVE 'YYYYDDD '                  TO DC-INPUT-FORMAT.
+           MOVE 'YYYYMMDD'                  TO DC-OUTPUT-FORMAT.
+           CALL 'DATECNV'  USING DATECNV-PARM.
+           MOVE DC-OUTPUT-DATE               TO WS-DATE-EDIT-X.
+           PERFORM 705-FORMAT-DATE.
+           MOVE WS-DATE-FORMATTED            TO DL-UPD-A.
+
+      *    SLICES THE 8 UNPUNCTUATED DIGITS IN WS-DATE-EDIT-X INTO
+      *    WS-DATE-FORMATTED AS YYYY/MM/DD - SAME APPROACH AS
+      *    PDSUNLDC'S 705-FORMAT-DATE, MINUS THE DATEFMT= SWITCH
+      *    THIS PROGRAM DOESN'T TAKE AN EXEC-PARM TO DRIVE.
+       705-FORMAT-DATE.
+           MOVE SPACES TO WS-DATE-FORMATTED.
+           MOVE WS-DATE-EDIT-X(1:4) TO WS-DATE-FORMATTED(1:4).
+           MOVE '/'                 TO WS-DATE-FORMATTED(5:1).
+           MOVE WS-DATE-EDIT-X(5:2) TO WS-DATE-FORMATTED(6:2).
+           MOVE '/'                 TO WS-DATE-FORMATTED(8:1).
+           MOVE WS-DATE-EDIT-X(7:2) TO WS-DATE-FORMATTED(9:2).
+
+       800-PRINT-DETAIL.
+           IF WS-LINE-CNT > WS-LINE-MAX
+               WRITE PF-PRINT-LINE FROM PH-PAGE-HEADING
+               WRITE PF-PRINT-LINE FROM PH-LINE-2
+               MOVE 3     TO WS-LINE-CNT.
+           WRITE PF-PRINT-LINE FROM DL-COMPARE-LINE.
+           ADD 1 TO WS-LINE-CNT.
+
+       900-CALL-PDSGET.
+           CALL 'GETPDS'   USING PDSGET-REQUEST,
+                                 PDSGET-MEMBER,
+                                 PDSGET-RECORD.
