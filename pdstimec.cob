@@ -0,0 +1,40 @@
+      ******************* PDSTIMEC V1.0.0 ******************************
+      *****************************************************************
+      *                                                               *
+      * NAME: PDSTIMEC - PARM LIST DEFINITION FOR PDSTIME V1.0.0      *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+      *  (C) COPYRIGHT 2024 EDWARD G LISS   ALL RIGHTS RESERVED       *
+      *                                                               *
+      *  THIS SOURCE CODE AS WELL AS ANY OBJECT CODE RESULTING FROM   *
+      *  THIS SOURCE CODE MAY BE DISTRIBUTED FREELY PROVIDED NO FEE   *
+      *  IS CHARGED AND FOR NON-COMERCIAL PURPOSES.                  *
+      *                                                               *
+      *  FOR COMMERCIAL DISTRIBUTION RIGHTS, CONTACT THE COPYRIGHT    *
+      *  OWNER.                                                       *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+      * REVISION HISTORY                                              *
+      * ------  ----------------------------------------------------- *
+      * V1.0.0  INITIAL VERSION.                                      *
+      *                                                               *
+      *****************************************************************
+      *
+      *   PDSTIME UNPACKS ONE OF GETPDSPA'S UNSIGNED PACKED
+      *   PDS-TIME-CHANGED-H / PDS-TIME-CHANGED-M BYTES INTO A USABLE
+      *   TWO-DIGIT VALUE, THE SAME CONVERSION EVERY CALLER USED TO
+      *   HAVE TO DO ITSELF VIA THE PDS-TIME-CONVERSION/PDS-4-DIGIT-
+      *   TIME REDEFINES DANCE IN PDSGET-WORK-AREAS.
+      *
+      *   MOVE PDS-TIME-CHANGED-H TO PT-PACKED-BYTE.
+      *   CALL 'PDSTIME' USING PDSTIME-PARM.
+      *   PT-TIME-VALUE NOW HOLDS THE DECODED HOUR (OR MINUTE, WHEN
+      *   PDS-TIME-CHANGED-M WAS MOVED IN INSTEAD).  CALL IT ONCE PER
+      *   BYTE - IT HAS NO IDEA WHICH ONE YOU HANDED IT.
+      *
+       01  PDSTIME-PARM.
+           02  PT-PACKED-BYTE          PIC X.
+           02  PT-TIME-VALUE           PIC 99.
+      ******************* PDSTIMEC V1.0.0 END **************************
